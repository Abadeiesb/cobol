@@ -8,10 +8,168 @@
        SOURCE-COMPUTER. LOCAL-PC.
        OBJECT-COMPUTER. LOCAL-PC.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> ISAM is not available in this shop's COBOL runtime, so the
+      *> operator master is kept as a sorted LINE SEQUENTIAL file and
+      *> loaded into a WORKING-STORAGE table keyed/indexed with
+      *> SEARCH ALL below -- that gives us the keyed lookup the
+      *> business asked for without a real indexed file handler.
+           SELECT OPERADOR-MASTER ASSIGN TO "data/OPERMAST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-OPERADOR-MASTER.
+
+           SELECT AUDIT-LOG ASSIGN TO "data/AUDITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-AUDIT-LOG.
+
+      *> Entrada do job batch de sign-on/sign-off para a rodada
+      *> noturna: uma transacao por linha, uma por operador a processar.
+           SELECT SIGNON-TRANS ASSIGN TO "data/SIGNONTRANS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-SIGNON-TRANS.
+
+      *> Arquivo de checkpoint do job batch: guarda a quantidade de
+      *> transacoes ja processadas para permitir restart.
+           SELECT CHECKPOINT-FILE ASSIGN TO "data/CHECKPOINT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CHECKPOINT.
+
+      *> Tabela de mensagens configuraveis: a saudacao exibida deixa de
+      *> ser um literal fixo e passa a vir deste arquivo, por codigo de
+      *> mensagem + site/turno, para que operacoes possa alterar o
+      *> texto por local sem precisar de recompilacao.
+           SELECT MESSAGE-TABLE ASSIGN TO "data/MSGTAB.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-MESSAGE-TABLE.
+
+      *> Tentativas de sign-on rejeitadas na validacao de formato do
+      *> ID ou por nao constarem no OPERADOR-MASTER, para que uma
+      *> tentativa invalida deixe rastro em vez de simplesmente sumir.
+           SELECT REJECTS ASSIGN TO "data/REJECTS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-REJECTS.
+
+      *> Extracao de sign-on em layout fixo para o RH/monitoramento
+      *> consumirem sem re-digitacao manual. Gravado junto com o
+      *> AUDIT-LOG.
+           SELECT EXTRACT-FILE ASSIGN TO "data/EXTRACT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-EXTRACT-FILE.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  OPERADOR-MASTER.
+           COPY OPERADOR.
+
+       FD  AUDIT-LOG.
+           COPY AUDITLOG.
+
+       FD  SIGNON-TRANS.
+           COPY SIGNONTR.
+
+       FD  CHECKPOINT-FILE.
+           COPY CHECKPT.
+
+       FD  MESSAGE-TABLE.
+           COPY MSGTAB.
+
+       FD  REJECTS.
+           COPY REJECTS.
+
+       FD  EXTRACT-FILE.
+           COPY EXTRACT.
+
        WORKING-STORAGE SECTION.
-       01 WS-SAUDACAO         PIC X(30) VALUE "Ol√°! Tudo bem?".
-       01 WS-NOME-USUARIO     PIC X(30) VALUE SPACES.
+      *> Valor inicial mantido apenas como fallback para o caso (raro)
+      *> de a tabela de mensagens nao ter nenhuma entrada cadastrada
+      *> para o codigo SAUD -- o texto normalmente usado vem de
+      *> data/MSGTAB.DAT, nao deste literal.
+       01  WS-SAUDACAO         PIC X(30) VALUE "Ol√°! Tudo bem?".
+       01  WS-SAUDACAO-ENCONTRADA PIC X  VALUE "N".
+      *> Texto completo digitado pelo operador: o ID
+      *> de sign-on em si tem 8 posicoes, mas o campo de entrada fica
+      *> maior para que um ID digitado mais longo possa ser detectado
+      *> e rejeitado em vez de truncado silenciosamente no ACCEPT.
+       01  WS-NOME-USUARIO     PIC X(30) VALUE SPACES.
+       01  WS-ID-OPERADOR      PIC X(8)  VALUE SPACES.
+       01  WS-NOME-OPERADOR    PIC X(30) VALUE SPACES.
+       01  WS-ID-VALIDO        PIC X     VALUE "N".
+      *> Limite de novas tentativas no sign-on interativo: sem isto,
+      *> uma entrada invalida repetida (por exemplo stdin redirecionado
+      *> ou fechado) reprompta indefinidamente e enche o REJECTS de
+      *> registros sem nenhum operador respondendo.
+       01  WS-TENTATIVAS-SIGNON     PIC 9(2) VALUE ZERO.
+       01  WS-MAX-TENTATIVAS-SIGNON PIC 9(2) VALUE 05.
+       01  WS-FS-OPERADOR-MASTER PIC XX  VALUE "00".
+       01  WS-FS-AUDIT-LOG     PIC XX    VALUE "00".
+       01  WS-DATA-HORA-ATUAL  PIC X(21) VALUE SPACES.
+       01  WS-TIPO-TRANSACAO-ATUAL PIC X(1) VALUE "S".
+
+      *> Modo de execucao: INTERATIVO (ACCEPT no console, um sign-on
+      *> por execucao) ou BATCH (le SIGNON-TRANS ate o fim, com
+      *> checkpoint para permitir restart). Selecionado via PARM da
+      *> linha de comando; sem PARM o programa roda interativo como
+      *> antes.
+       01  WS-PARAMETRO-EXECUCAO PIC X(10) VALUE SPACES.
+       01  WS-MODO-BATCH        PIC X     VALUE "N".
+       01  WS-FS-SIGNON-TRANS   PIC XX    VALUE "00".
+       01  WS-FS-CHECKPOINT     PIC XX    VALUE "00".
+       01  WS-FIM-SIGNON-TRANS  PIC X     VALUE "N".
+       01  WS-INTERVALO-CHECKPOINT PIC 9(4) VALUE 50.
+       01  WS-CONTADOR-REGISTROS   PIC 9(8) VALUE ZERO.
+
+      *> Restart do job batch a partir do ultimo checkpoint, para nao
+      *> reprocessar o arquivo inteiro apos um ABEND no meio do job.
+       01  WS-CHECKPOINT-ANTERIOR  PIC 9(8) VALUE ZERO.
+       01  WS-CHECKPOINT-EXISTE    PIC X    VALUE "N".
+       01  WS-RESPOSTA-RESTART     PIC X    VALUE "N".
+       01  WS-FS-MESSAGE-TABLE  PIC XX    VALUE "00".
+       01  WS-TURNO-OPERADOR    PIC X(2)  VALUE SPACES.
+
+      *> Validacao de formato do ID digitado e trilha de rejeicoes.
+      *> Operador ID so aceita letras e digitos.
+       01  WS-FS-REJECTS        PIC XX    VALUE "00".
+       01  WS-FORMATO-VALIDO    PIC X     VALUE "S".
+       01  WS-MOTIVO-REJEICAO   PIC X(25) VALUE SPACES.
+       01  WS-CARACTER-ATUAL    PIC X     VALUE SPACE.
+       01  WS-I                 PIC 9(2)  VALUE ZERO.
+
+      *> Status e vigencia do operador cadastrado: um ID pode existir
+      *> no OPERADOR-MASTER e ainda assim nao ter
+      *> sign-on permitido se estiver inativo ou fora do periodo de
+      *> vigencia.
+       01  WS-OPERADOR-ENCONTRADO PIC X   VALUE "N".
+       01  WS-DATA-ATUAL        PIC 9(8)  VALUE ZERO.
+
+      *> Extracao de sign-on para o RH/monitoramento.
+       01  WS-FS-EXTRACT-FILE   PIC XX    VALUE "00".
+       01  WS-CODIGO-SITE       PIC X(4)  VALUE "HQ01".
+
+       01  WS-TABELA-MENSAGENS.
+           05  WS-QTDE-MENSAGENS   PIC 9(3) VALUE ZERO.
+           05  WS-MENSAGEM-ITEM OCCURS 1 TO 100 TIMES
+                   DEPENDING ON WS-QTDE-MENSAGENS
+                   ASCENDING KEY IS WS-MC-CODIGO-MENSAGEM
+                                    WS-MC-CODIGO-LOCAL
+                   INDEXED BY WS-MC-IDX.
+               10  WS-MC-CODIGO-MENSAGEM   PIC X(4).
+               10  WS-MC-CODIGO-LOCAL      PIC X(2).
+               10  WS-MC-TEXTO             PIC X(30).
+
+       01  WS-TABELA-OPERADORES.
+           05  WS-QTDE-OPERADORES  PIC 9(4) VALUE ZERO.
+           05  WS-OPERADOR-ITEM OCCURS 1 TO 500 TIMES
+                   DEPENDING ON WS-QTDE-OPERADORES
+                   ASCENDING KEY IS WS-OP-ID
+                   INDEXED BY WS-OP-IDX.
+               10  WS-OP-ID            PIC X(8).
+               10  WS-OP-NOME          PIC X(30).
+               10  WS-OP-DEPARTAMENTO  PIC X(10).
+               10  WS-OP-TURNO         PIC X(2).
+               10  WS-OP-STATUS        PIC X(1).
+               10  WS-OP-DATA-EFETIVA  PIC 9(8).
+               10  WS-OP-DATA-EXPIRACAO PIC 9(8).
 
        PROCEDURE DIVISION.
        PRINCIPAL-PARAGRAFO.
@@ -19,11 +177,376 @@
             DISPLAY "   Bem-vindo ao meu primeiro programa COBOL!".
             DISPLAY "=".
 
-            DISPLAY "Por favor, digite seu nome: ".
-            ACCEPT WS-NOME-USUARIO.
+            ACCEPT WS-PARAMETRO-EXECUCAO FROM COMMAND-LINE.
+            IF WS-PARAMETRO-EXECUCAO = "BATCH"
+                MOVE "S" TO WS-MODO-BATCH
+            END-IF.
 
-            DISPLAY WS-NOME-USUARIO ", " WS-SAUDACAO.
+            PERFORM CARREGAR-TABELA-OPERADORES.
+            PERFORM CARREGAR-MENSAGENS.
+
+            IF WS-MODO-BATCH = "S"
+                PERFORM PROCESSAR-LOTE-SIGNON
+            ELSE
+                PERFORM OBTER-OPERADOR-VALIDO
+                    UNTIL WS-ID-VALIDO = "S"
+                        OR WS-TENTATIVAS-SIGNON >=
+                            WS-MAX-TENTATIVAS-SIGNON
+                IF WS-ID-VALIDO = "S"
+                    MOVE "S" TO WS-TIPO-TRANSACAO-ATUAL
+                    PERFORM OBTER-SAUDACAO
+                    PERFORM GRAVAR-AUDITORIA
+                    DISPLAY WS-NOME-OPERADOR ", " WS-SAUDACAO
+                    DISPLAY "Pressione ENTER para finalizar..."
+                ELSE
+                    DISPLAY "Numero maximo de tentativas de sign-on "
+                        "excedido. Encerrando o programa."
+                END-IF
+            END-IF.
 
-            DISPLAY "Pressione ENTER para finalizar...".
             STOP RUN.
-            
\ No newline at end of file
+
+       PROCESSAR-LOTE-SIGNON.
+            DISPLAY "Iniciando job batch de sign-on/sign-off...".
+            PERFORM DECIDIR-RESTART.
+
+            OPEN INPUT SIGNON-TRANS.
+            IF WS-FS-SIGNON-TRANS = "00"
+                IF WS-RESPOSTA-RESTART = "S"
+                        AND WS-CONTADOR-REGISTROS > 0
+                    PERFORM WS-CONTADOR-REGISTROS TIMES
+                        READ SIGNON-TRANS
+                            AT END
+                                MOVE "S" TO WS-FIM-SIGNON-TRANS
+                        END-READ
+                    END-PERFORM
+      *> Se o AT END do descarte acima disparou antes de descartar
+      *> todos os registros ja processados, o checkpoint nao bate
+      *> com este SIGNON-TRANS (arquivo mais curto, ou de outro dia)
+      *> -- continuar processaria transacoes ja concluidas como se
+      *> fossem novas, ou reportaria sucesso sem ler nada de fato.
+                    IF WS-FIM-SIGNON-TRANS = "S"
+                        DISPLAY "ERRO: checkpoint aponta para o "
+                            "registro " WS-CONTADOR-REGISTROS
+                            ", mas SIGNONTRANS.DAT tem menos "
+                            "transacoes que isso. Verifique se e o "
+                            "mesmo arquivo do job anterior."
+                        DISPLAY "Job batch abortado -- nenhuma "
+                            "transacao foi processada nesta execucao."
+                        CLOSE SIGNON-TRANS
+                        PERFORM LIMPAR-CHECKPOINT
+                    ELSE
+                        DISPLAY "Retomando apos o registro "
+                            WS-CONTADOR-REGISTROS "."
+                    END-IF
+                END-IF
+
+                IF WS-FIM-SIGNON-TRANS NOT = "S"
+                    PERFORM UNTIL WS-FIM-SIGNON-TRANS = "S"
+                        READ SIGNON-TRANS
+                            AT END
+                                MOVE "S" TO WS-FIM-SIGNON-TRANS
+                            NOT AT END
+                                PERFORM PROCESSAR-TRANSACAO-LOTE
+                                ADD 1 TO WS-CONTADOR-REGISTROS
+                                IF FUNCTION MOD(WS-CONTADOR-REGISTROS,
+                                        WS-INTERVALO-CHECKPOINT) = 0
+                                    PERFORM GRAVAR-CHECKPOINT
+                                END-IF
+                        END-READ
+                    END-PERFORM
+                    CLOSE SIGNON-TRANS
+                    PERFORM LIMPAR-CHECKPOINT
+                    DISPLAY "Job batch concluido. Transacoes "
+                        "processadas: " WS-CONTADOR-REGISTROS
+                END-IF
+            ELSE
+                DISPLAY "ERRO: nao foi possivel abrir "
+                    "SIGNONTRANS.DAT (status " WS-FS-SIGNON-TRANS
+                    "). Job batch abortado."
+            END-IF.
+
+       DECIDIR-RESTART.
+            MOVE ZERO TO WS-CONTADOR-REGISTROS.
+            MOVE "N" TO WS-CHECKPOINT-EXISTE.
+            MOVE "N" TO WS-RESPOSTA-RESTART.
+
+            OPEN INPUT CHECKPOINT-FILE.
+            IF WS-FS-CHECKPOINT = "00"
+                READ CHECKPOINT-FILE
+                    NOT AT END
+                        IF CK-ULTIMO-REGISTRO > 0
+                            MOVE CK-ULTIMO-REGISTRO
+                                TO WS-CHECKPOINT-ANTERIOR
+                            MOVE "S" TO WS-CHECKPOINT-EXISTE
+                        END-IF
+                END-READ
+                CLOSE CHECKPOINT-FILE
+            END-IF.
+
+            IF WS-CHECKPOINT-EXISTE = "S"
+                DISPLAY "Checkpoint anterior encontrado no registro "
+                    WS-CHECKPOINT-ANTERIOR "."
+                DISPLAY "Retomar a partir do checkpoint (S/N)? "
+                ACCEPT WS-RESPOSTA-RESTART
+                IF WS-RESPOSTA-RESTART = "S"
+                    MOVE WS-CHECKPOINT-ANTERIOR TO WS-CONTADOR-REGISTROS
+                ELSE
+                    MOVE "N" TO WS-RESPOSTA-RESTART
+                    PERFORM LIMPAR-CHECKPOINT
+                    DISPLAY "Iniciando do primeiro registro."
+                END-IF
+            END-IF.
+
+       PROCESSAR-TRANSACAO-LOTE.
+            MOVE ST-OPERADOR-ID TO WS-NOME-USUARIO.
+            MOVE ST-TIPO-TRANSACAO TO WS-TIPO-TRANSACAO-ATUAL.
+
+            PERFORM VALIDAR-FORMATO-ID.
+            IF WS-FORMATO-VALIDO = "N"
+                PERFORM GRAVAR-REJEICAO
+                DISPLAY "Transacao rejeitada (" WS-MOTIVO-REJEICAO
+                    "): " WS-NOME-USUARIO
+            ELSE
+                PERFORM VALIDAR-OPERADOR
+                IF WS-ID-VALIDO = "S"
+                    PERFORM OBTER-SAUDACAO
+                    PERFORM GRAVAR-AUDITORIA
+                    DISPLAY WS-NOME-USUARIO ": " WS-NOME-OPERADOR
+                        ", " WS-SAUDACAO
+                ELSE
+                    PERFORM GRAVAR-REJEICAO
+                    DISPLAY "Transacao rejeitada (" WS-MOTIVO-REJEICAO
+                        "): " WS-NOME-USUARIO
+                END-IF
+            END-IF.
+
+       CARREGAR-TABELA-OPERADORES.
+            MOVE ZERO TO WS-QTDE-OPERADORES.
+            OPEN INPUT OPERADOR-MASTER.
+            IF WS-FS-OPERADOR-MASTER = "00"
+                PERFORM UNTIL WS-FS-OPERADOR-MASTER = "10"
+                    READ OPERADOR-MASTER
+                        AT END
+                            MOVE "10" TO WS-FS-OPERADOR-MASTER
+                        NOT AT END
+                            ADD 1 TO WS-QTDE-OPERADORES
+                            MOVE OP-ID
+                                TO WS-OP-ID (WS-QTDE-OPERADORES)
+                            MOVE OP-NOME
+                                TO WS-OP-NOME (WS-QTDE-OPERADORES)
+                            MOVE OP-DEPARTAMENTO
+                                TO WS-OP-DEPARTAMENTO
+                                    (WS-QTDE-OPERADORES)
+                            MOVE OP-TURNO
+                                TO WS-OP-TURNO (WS-QTDE-OPERADORES)
+                            MOVE OP-STATUS
+                                TO WS-OP-STATUS (WS-QTDE-OPERADORES)
+                            MOVE OP-DATA-EFETIVA
+                                TO WS-OP-DATA-EFETIVA
+                                    (WS-QTDE-OPERADORES)
+                            MOVE OP-DATA-EXPIRACAO
+                                TO WS-OP-DATA-EXPIRACAO
+                                    (WS-QTDE-OPERADORES)
+                    END-READ
+                END-PERFORM
+                CLOSE OPERADOR-MASTER
+            ELSE
+                DISPLAY "AVISO: nao foi possivel abrir "
+                    "OPERMAST.DAT (status " WS-FS-OPERADOR-MASTER
+                    "). Nenhum operador cadastrado foi carregado."
+            END-IF.
+
+       OBTER-OPERADOR-VALIDO.
+            ADD 1 TO WS-TENTATIVAS-SIGNON.
+            DISPLAY "Por favor, digite seu ID de operador: ".
+            ACCEPT WS-NOME-USUARIO.
+
+            PERFORM VALIDAR-FORMATO-ID.
+            IF WS-FORMATO-VALIDO = "N"
+                PERFORM GRAVAR-REJEICAO
+                MOVE "N" TO WS-ID-VALIDO
+                DISPLAY "Entrada invalida (" WS-MOTIVO-REJEICAO
+                    "). Tente novamente."
+            ELSE
+                PERFORM VALIDAR-OPERADOR
+                IF WS-ID-VALIDO = "N"
+                    PERFORM GRAVAR-REJEICAO
+                    DISPLAY "Entrada invalida (" WS-MOTIVO-REJEICAO
+                        "). Tente novamente."
+                END-IF
+            END-IF.
+
+       VALIDAR-FORMATO-ID.
+            MOVE "S" TO WS-FORMATO-VALIDO.
+            MOVE SPACES TO WS-MOTIVO-REJEICAO.
+            MOVE WS-NOME-USUARIO (1:8) TO WS-ID-OPERADOR.
+
+            IF WS-NOME-USUARIO = SPACES
+                MOVE "N" TO WS-FORMATO-VALIDO
+                MOVE "ID EM BRANCO" TO WS-MOTIVO-REJEICAO
+            ELSE
+                IF WS-NOME-USUARIO (9:22) NOT = SPACES
+                    MOVE "N" TO WS-FORMATO-VALIDO
+                    MOVE "ID MUITO LONGO" TO WS-MOTIVO-REJEICAO
+                ELSE
+                    PERFORM VARYING WS-I FROM 1 BY 1
+                            UNTIL WS-I > 8
+                        MOVE WS-NOME-USUARIO (WS-I:1)
+                            TO WS-CARACTER-ATUAL
+                        IF WS-CARACTER-ATUAL NOT = SPACE
+                            IF NOT ((WS-CARACTER-ATUAL >= "0"
+                                    AND WS-CARACTER-ATUAL <= "9")
+                                OR (WS-CARACTER-ATUAL >= "A"
+                                    AND WS-CARACTER-ATUAL <= "Z"))
+                                MOVE "N" TO WS-FORMATO-VALIDO
+                                MOVE "CARACTERE INVALIDO"
+                                    TO WS-MOTIVO-REJEICAO
+                            END-IF
+                        END-IF
+                    END-PERFORM
+                END-IF
+            END-IF.
+
+       VALIDAR-OPERADOR.
+            MOVE "N" TO WS-ID-VALIDO.
+            MOVE "N" TO WS-OPERADOR-ENCONTRADO.
+            SET WS-OP-IDX TO 1.
+            SEARCH ALL WS-OPERADOR-ITEM
+                WHEN WS-OP-ID (WS-OP-IDX) = WS-ID-OPERADOR
+                    MOVE "S" TO WS-OPERADOR-ENCONTRADO
+            END-SEARCH.
+
+            IF WS-OPERADOR-ENCONTRADO = "N"
+                MOVE "ID NAO CADASTRADO" TO WS-MOTIVO-REJEICAO
+            ELSE
+                MOVE FUNCTION CURRENT-DATE (1:8) TO WS-DATA-ATUAL
+                IF WS-OP-STATUS (WS-OP-IDX) NOT = "A"
+                    MOVE "OPERADOR INATIVO" TO WS-MOTIVO-REJEICAO
+                ELSE
+                    IF WS-DATA-ATUAL < WS-OP-DATA-EFETIVA (WS-OP-IDX)
+                        OR WS-DATA-ATUAL
+                            > WS-OP-DATA-EXPIRACAO (WS-OP-IDX)
+                        MOVE "OPERADOR FORA VIGENCIA"
+                            TO WS-MOTIVO-REJEICAO
+                    ELSE
+                        MOVE WS-OP-NOME (WS-OP-IDX) TO WS-NOME-OPERADOR
+                        MOVE WS-OP-TURNO (WS-OP-IDX)
+                            TO WS-TURNO-OPERADOR
+                        MOVE "S" TO WS-ID-VALIDO
+                    END-IF
+                END-IF
+            END-IF.
+
+       GRAVAR-AUDITORIA.
+            MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA-ATUAL.
+
+            OPEN EXTEND AUDIT-LOG.
+            IF WS-FS-AUDIT-LOG = "35"
+                OPEN OUTPUT AUDIT-LOG
+            END-IF.
+
+            MOVE WS-ID-OPERADOR TO AL-OPERADOR-ID.
+            MOVE WS-DATA-HORA-ATUAL (1:8) TO AL-DATA.
+            MOVE WS-DATA-HORA-ATUAL (9:6) TO AL-HORA.
+            MOVE WS-TIPO-TRANSACAO-ATUAL TO AL-TIPO-TRANSACAO.
+            WRITE AUDIT-LOG-REGISTRO.
+
+            CLOSE AUDIT-LOG.
+
+      *> A extracao para o RH/monitoramento e apenas de sign-ons; um
+      *> sign-off gravado pelo job batch nao entra aqui.
+            IF WS-TIPO-TRANSACAO-ATUAL = "S"
+                PERFORM GRAVAR-EXTRACT-HR
+            END-IF.
+
+       GRAVAR-EXTRACT-HR.
+            OPEN EXTEND EXTRACT-FILE.
+            IF WS-FS-EXTRACT-FILE = "35"
+                OPEN OUTPUT EXTRACT-FILE
+            END-IF.
+
+            MOVE WS-ID-OPERADOR TO EX-OPERADOR-ID.
+            MOVE WS-DATA-HORA-ATUAL (1:8) TO EX-DATA.
+            MOVE WS-DATA-HORA-ATUAL (9:6) TO EX-HORA.
+            MOVE WS-CODIGO-SITE TO EX-CODIGO-SITE.
+            WRITE EXTRACT-REGISTRO.
+
+            CLOSE EXTRACT-FILE.
+
+       GRAVAR-CHECKPOINT.
+            MOVE WS-CONTADOR-REGISTROS TO CK-ULTIMO-REGISTRO.
+            OPEN OUTPUT CHECKPOINT-FILE.
+            WRITE CHECKPOINT-REGISTRO.
+            CLOSE CHECKPOINT-FILE.
+            DISPLAY "Checkpoint gravado em: " WS-CONTADOR-REGISTROS.
+
+      *> Invalida o checkpoint: gravado com zero ao
+      *> concluir o job normalmente ou quando o operador opta por nao
+      *> retomar, para que a proxima execucao nao ofereca um restart
+      *> para um arquivo de transacoes diferente (e ja concluido).
+       LIMPAR-CHECKPOINT.
+            MOVE ZERO TO CK-ULTIMO-REGISTRO.
+            OPEN OUTPUT CHECKPOINT-FILE.
+            WRITE CHECKPOINT-REGISTRO.
+            CLOSE CHECKPOINT-FILE.
+
+       CARREGAR-MENSAGENS.
+            MOVE ZERO TO WS-QTDE-MENSAGENS.
+            OPEN INPUT MESSAGE-TABLE.
+            IF WS-FS-MESSAGE-TABLE = "00"
+                PERFORM UNTIL WS-FS-MESSAGE-TABLE = "10"
+                    READ MESSAGE-TABLE
+                        AT END
+                            MOVE "10" TO WS-FS-MESSAGE-TABLE
+                        NOT AT END
+                            ADD 1 TO WS-QTDE-MENSAGENS
+                            MOVE MC-CODIGO-MENSAGEM TO
+                                WS-MC-CODIGO-MENSAGEM
+                                    (WS-QTDE-MENSAGENS)
+                            MOVE MC-CODIGO-LOCAL TO
+                                WS-MC-CODIGO-LOCAL
+                                    (WS-QTDE-MENSAGENS)
+                            MOVE MC-TEXTO TO
+                                WS-MC-TEXTO (WS-QTDE-MENSAGENS)
+                    END-READ
+                END-PERFORM
+                CLOSE MESSAGE-TABLE
+            END-IF.
+
+       OBTER-SAUDACAO.
+            MOVE "N" TO WS-SAUDACAO-ENCONTRADA.
+
+            SET WS-MC-IDX TO 1.
+            SEARCH ALL WS-MENSAGEM-ITEM
+                WHEN WS-MC-CODIGO-MENSAGEM (WS-MC-IDX) = "SAUD"
+                    AND WS-MC-CODIGO-LOCAL (WS-MC-IDX)
+                        = WS-TURNO-OPERADOR
+                    MOVE WS-MC-TEXTO (WS-MC-IDX) TO WS-SAUDACAO
+                    MOVE "S" TO WS-SAUDACAO-ENCONTRADA
+            END-SEARCH.
+
+            IF WS-SAUDACAO-ENCONTRADA = "N"
+                SET WS-MC-IDX TO 1
+                SEARCH ALL WS-MENSAGEM-ITEM
+                    WHEN WS-MC-CODIGO-MENSAGEM (WS-MC-IDX) = "SAUD"
+                        AND WS-MC-CODIGO-LOCAL (WS-MC-IDX) = "**"
+                        MOVE WS-MC-TEXTO (WS-MC-IDX) TO WS-SAUDACAO
+                END-SEARCH
+            END-IF.
+
+       GRAVAR-REJEICAO.
+            MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA-ATUAL.
+
+            OPEN EXTEND REJECTS.
+            IF WS-FS-REJECTS = "35"
+                OPEN OUTPUT REJECTS
+            END-IF.
+
+            MOVE WS-NOME-USUARIO TO RJ-ID-DIGITADO.
+            MOVE WS-DATA-HORA-ATUAL (1:8) TO RJ-DATA.
+            MOVE WS-DATA-HORA-ATUAL (9:6) TO RJ-HORA.
+            MOVE WS-MOTIVO-REJEICAO TO RJ-MOTIVO.
+            WRITE REJECT-REGISTRO.
+
+            CLOSE REJECTS.
