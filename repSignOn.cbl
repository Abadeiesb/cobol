@@ -0,0 +1,314 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. repSignOn.
+       AUTHOR. Franc-Abade.
+
+      *> Relatorio Diario de Atividade de Sign-On.
+      *> Le o AUDIT-LOG gravado pelo firstProgram, cruza com o
+      *> OPERADOR-MASTER para obter nome/departamento/turno, e
+      *> produz um relatorio impresso (REPORT-FILE) com cabecalho de
+      *> pagina, quebra de controle por departamento e total geral
+      *> de sign-ons no final.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. LOCAL-PC.
+       OBJECT-COMPUTER. LOCAL-PC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPERADOR-MASTER ASSIGN TO "data/OPERMAST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-OPERADOR-MASTER.
+
+           SELECT AUDIT-LOG ASSIGN TO "data/AUDITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-AUDIT-LOG.
+
+           SELECT REPORT-FILE ASSIGN TO "data/RELSIGNON.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-REPORT-FILE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OPERADOR-MASTER.
+           COPY OPERADOR.
+
+       FD  AUDIT-LOG.
+           COPY AUDITLOG.
+
+       FD  REPORT-FILE.
+       01  LINHA-RELATORIO          PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FS-OPERADOR-MASTER PIC XX  VALUE "00".
+       01  WS-FS-AUDIT-LOG      PIC XX   VALUE "00".
+       01  WS-FS-REPORT-FILE    PIC XX   VALUE "00".
+
+      *> Data do relatorio: "diario" significa que
+      *> so entram no relatorio os sign-ons do dia informado via PARM
+      *> da linha de comando (AAAAMMDD); sem PARM, usa a data atual.
+       01  WS-PARAMETRO-DATA    PIC X(8)  VALUE SPACES.
+       01  WS-DATA-RELATORIO    PIC 9(8)  VALUE ZERO.
+       01  WS-LIMITE-AVISADO    PIC X     VALUE "N".
+
+       01  WS-TABELA-OPERADORES.
+           05  WS-QTDE-OPERADORES  PIC 9(4) VALUE ZERO.
+           05  WS-OPERADOR-ITEM OCCURS 1 TO 500 TIMES
+                   DEPENDING ON WS-QTDE-OPERADORES
+                   ASCENDING KEY IS WS-OP-ID
+                   INDEXED BY WS-OP-IDX.
+               10  WS-OP-ID            PIC X(8).
+               10  WS-OP-NOME          PIC X(30).
+               10  WS-OP-DEPARTAMENTO  PIC X(10).
+               10  WS-OP-TURNO         PIC X(2).
+               10  WS-OP-STATUS        PIC X(1).
+               10  WS-OP-DATA-EFETIVA  PIC 9(8).
+               10  WS-OP-DATA-EXPIRACAO PIC 9(8).
+
+       01  WS-TABELA-AUDITORIA.
+           05  WS-QTDE-AUDITORIA   PIC 9(4) VALUE ZERO.
+           05  WS-AUDITORIA-ITEM OCCURS 1 TO 2000 TIMES
+                   DEPENDING ON WS-QTDE-AUDITORIA
+                   INDEXED BY WS-AU-IDX.
+               10  WS-AU-OPERADOR-ID   PIC X(8).
+               10  WS-AU-DATA          PIC 9(8).
+               10  WS-AU-HORA          PIC 9(6).
+               10  WS-AU-TIPO          PIC X(1).
+               10  WS-AU-NOME          PIC X(30).
+               10  WS-AU-DEPARTAMENTO  PIC X(10).
+               10  WS-AU-TURNO         PIC X(2).
+
+       01  WS-AUDITORIA-TEMP.
+           05  WS-AU-OPERADOR-ID-TEMP  PIC X(8).
+           05  WS-AU-DATA-TEMP         PIC 9(8).
+           05  WS-AU-HORA-TEMP         PIC 9(6).
+           05  WS-AU-TIPO-TEMP         PIC X(1).
+           05  WS-AU-NOME-TEMP         PIC X(30).
+           05  WS-AU-DEPARTAMENTO-TEMP PIC X(10).
+           05  WS-AU-TURNO-TEMP        PIC X(2).
+
+       01  WS-I                 PIC 9(4) VALUE ZERO.
+       01  WS-J                 PIC 9(4) VALUE ZERO.
+       01  WS-NUMERO-PAGINA     PIC 9(4) VALUE ZERO.
+       01  WS-LINHAS-NA-PAGINA  PIC 9(2) VALUE ZERO.
+       01  WS-MAX-LINHAS-PAGINA PIC 9(2) VALUE 20.
+       01  WS-DEPARTAMENTO-ANTERIOR PIC X(10) VALUE SPACES.
+       01  WS-TOTAL-GERAL       PIC 9(6) VALUE ZERO.
+       01  WS-HORA-FORMATADA    PIC X(8) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       PRINCIPAL-PARAGRAFO.
+            ACCEPT WS-PARAMETRO-DATA FROM COMMAND-LINE.
+            IF WS-PARAMETRO-DATA = SPACES
+                    OR WS-PARAMETRO-DATA NOT NUMERIC
+                MOVE FUNCTION CURRENT-DATE (1:8) TO WS-DATA-RELATORIO
+            ELSE
+                MOVE WS-PARAMETRO-DATA TO WS-DATA-RELATORIO
+            END-IF.
+
+            PERFORM CARREGAR-TABELA-OPERADORES.
+            PERFORM CARREGAR-TABELA-AUDITORIA.
+            PERFORM ORDENAR-TABELA-AUDITORIA.
+
+            OPEN OUTPUT REPORT-FILE.
+            PERFORM IMPRIMIR-CABECALHO.
+            PERFORM GERAR-CORPO-RELATORIO.
+            PERFORM IMPRIMIR-RODAPE.
+            CLOSE REPORT-FILE.
+
+            DISPLAY "Relatorio gravado em data/RELSIGNON.DAT. "
+                "Total de sign-ons: " WS-TOTAL-GERAL.
+            STOP RUN.
+
+       CARREGAR-TABELA-OPERADORES.
+            MOVE ZERO TO WS-QTDE-OPERADORES.
+            OPEN INPUT OPERADOR-MASTER.
+            IF WS-FS-OPERADOR-MASTER = "00"
+                PERFORM UNTIL WS-FS-OPERADOR-MASTER = "10"
+                    READ OPERADOR-MASTER
+                        AT END
+                            MOVE "10" TO WS-FS-OPERADOR-MASTER
+                        NOT AT END
+                            ADD 1 TO WS-QTDE-OPERADORES
+                            MOVE OP-ID
+                                TO WS-OP-ID (WS-QTDE-OPERADORES)
+                            MOVE OP-NOME
+                                TO WS-OP-NOME (WS-QTDE-OPERADORES)
+                            MOVE OP-DEPARTAMENTO TO
+                                WS-OP-DEPARTAMENTO
+                                    (WS-QTDE-OPERADORES)
+                            MOVE OP-TURNO TO
+                                WS-OP-TURNO (WS-QTDE-OPERADORES)
+                            MOVE OP-STATUS TO
+                                WS-OP-STATUS (WS-QTDE-OPERADORES)
+                            MOVE OP-DATA-EFETIVA TO
+                                WS-OP-DATA-EFETIVA
+                                    (WS-QTDE-OPERADORES)
+                            MOVE OP-DATA-EXPIRACAO TO
+                                WS-OP-DATA-EXPIRACAO
+                                    (WS-QTDE-OPERADORES)
+                    END-READ
+                END-PERFORM
+                CLOSE OPERADOR-MASTER
+            ELSE
+                DISPLAY "AVISO: nao foi possivel abrir "
+                    "OPERMAST.DAT (status " WS-FS-OPERADOR-MASTER
+                    ")."
+            END-IF.
+
+       CARREGAR-TABELA-AUDITORIA.
+            MOVE ZERO TO WS-QTDE-AUDITORIA.
+            OPEN INPUT AUDIT-LOG.
+            IF WS-FS-AUDIT-LOG = "00"
+                PERFORM UNTIL WS-FS-AUDIT-LOG = "10"
+                    READ AUDIT-LOG
+                        AT END
+                            MOVE "10" TO WS-FS-AUDIT-LOG
+                        NOT AT END
+                            IF AL-DATA = WS-DATA-RELATORIO
+                                AND AL-TIPO-TRANSACAO = "S"
+                                PERFORM CARREGAR-LINHA-AUDITORIA
+                            END-IF
+                    END-READ
+                END-PERFORM
+                CLOSE AUDIT-LOG
+            ELSE
+                DISPLAY "AVISO: nao foi possivel abrir AUDITLOG.DAT "
+                    "(status " WS-FS-AUDIT-LOG "). Nenhum sign-on "
+                    "encontrado para a data informada."
+            END-IF.
+
+       CARREGAR-LINHA-AUDITORIA.
+            IF WS-QTDE-AUDITORIA >= 2000
+                IF WS-LIMITE-AVISADO = "N"
+                    DISPLAY "AVISO: limite de 2000 sign-ons do dia "
+                        "atingido -- registros adicionais ignorados."
+                    MOVE "S" TO WS-LIMITE-AVISADO
+                END-IF
+            ELSE
+                ADD 1 TO WS-QTDE-AUDITORIA
+                MOVE AL-OPERADOR-ID TO
+                    WS-AU-OPERADOR-ID (WS-QTDE-AUDITORIA)
+                MOVE AL-DATA TO
+                    WS-AU-DATA (WS-QTDE-AUDITORIA)
+                MOVE AL-HORA TO
+                    WS-AU-HORA (WS-QTDE-AUDITORIA)
+                MOVE AL-TIPO-TRANSACAO TO
+                    WS-AU-TIPO (WS-QTDE-AUDITORIA)
+                PERFORM PREENCHER-DADOS-OPERADOR
+            END-IF.
+
+       PREENCHER-DADOS-OPERADOR.
+            MOVE SPACES TO WS-AU-NOME (WS-QTDE-AUDITORIA).
+            MOVE SPACES TO WS-AU-DEPARTAMENTO (WS-QTDE-AUDITORIA).
+            MOVE SPACES TO WS-AU-TURNO (WS-QTDE-AUDITORIA).
+
+            SET WS-OP-IDX TO 1.
+            SEARCH ALL WS-OPERADOR-ITEM
+                WHEN WS-OP-ID (WS-OP-IDX)
+                        = WS-AU-OPERADOR-ID (WS-QTDE-AUDITORIA)
+                    MOVE WS-OP-NOME (WS-OP-IDX) TO
+                        WS-AU-NOME (WS-QTDE-AUDITORIA)
+                    MOVE WS-OP-DEPARTAMENTO (WS-OP-IDX) TO
+                        WS-AU-DEPARTAMENTO (WS-QTDE-AUDITORIA)
+                    MOVE WS-OP-TURNO (WS-OP-IDX) TO
+                        WS-AU-TURNO (WS-QTDE-AUDITORIA)
+            END-SEARCH.
+
+       ORDENAR-TABELA-AUDITORIA.
+      *> Insertion sort por DEPARTAMENTO e, dentro do departamento,
+      *> por HORA -- necessario para a quebra de controle abaixo, ja
+      *> que o AUDIT-LOG chega em ordem cronologica de sign-on.
+            PERFORM VARYING WS-I FROM 2 BY 1
+                    UNTIL WS-I > WS-QTDE-AUDITORIA
+                MOVE WS-I TO WS-J
+                PERFORM UNTIL WS-J <= 1
+                        OR WS-AU-DEPARTAMENTO (WS-J - 1)
+                               < WS-AU-DEPARTAMENTO (WS-J)
+                        OR (WS-AU-DEPARTAMENTO (WS-J - 1)
+                               = WS-AU-DEPARTAMENTO (WS-J)
+                            AND WS-AU-HORA (WS-J - 1)
+                               <= WS-AU-HORA (WS-J))
+                    PERFORM TROCAR-AUDITORIA
+                    SUBTRACT 1 FROM WS-J
+                END-PERFORM
+            END-PERFORM.
+
+       TROCAR-AUDITORIA.
+            MOVE WS-AUDITORIA-ITEM (WS-J) TO WS-AUDITORIA-TEMP.
+            MOVE WS-AUDITORIA-ITEM (WS-J - 1)
+                TO WS-AUDITORIA-ITEM (WS-J).
+            MOVE WS-AUDITORIA-TEMP TO WS-AUDITORIA-ITEM (WS-J - 1).
+
+       IMPRIMIR-CABECALHO.
+            ADD 1 TO WS-NUMERO-PAGINA.
+            MOVE ZERO TO WS-LINHAS-NA-PAGINA.
+
+            MOVE SPACES TO LINHA-RELATORIO.
+            STRING "RELATORIO DIARIO DE ATIVIDADE DE SIGN-ON"
+                "  Data: " WS-DATA-RELATORIO
+                "  Pagina: " WS-NUMERO-PAGINA
+                DELIMITED BY SIZE INTO LINHA-RELATORIO
+            END-STRING.
+            WRITE LINHA-RELATORIO.
+
+            MOVE SPACES TO LINHA-RELATORIO.
+            STRING "ID OPERADOR  NOME                            "
+                "HORA      TIPO DEPARTAMENTO"
+                DELIMITED BY SIZE INTO LINHA-RELATORIO
+            END-STRING.
+            WRITE LINHA-RELATORIO.
+
+       GERAR-CORPO-RELATORIO.
+            MOVE ZERO TO WS-TOTAL-GERAL.
+            MOVE SPACES TO WS-DEPARTAMENTO-ANTERIOR.
+
+            PERFORM VARYING WS-I FROM 1 BY 1
+                    UNTIL WS-I > WS-QTDE-AUDITORIA
+                IF WS-I = 1
+                    OR WS-AU-DEPARTAMENTO (WS-I)
+                        NOT = WS-DEPARTAMENTO-ANTERIOR
+                    MOVE WS-AU-DEPARTAMENTO (WS-I)
+                        TO WS-DEPARTAMENTO-ANTERIOR
+                    PERFORM IMPRIMIR-QUEBRA-DEPARTAMENTO
+                END-IF
+                PERFORM IMPRIMIR-LINHA-DETALHE
+                ADD 1 TO WS-TOTAL-GERAL
+            END-PERFORM.
+
+       IMPRIMIR-QUEBRA-DEPARTAMENTO.
+            MOVE SPACES TO LINHA-RELATORIO.
+            STRING "--- Departamento: " WS-DEPARTAMENTO-ANTERIOR
+                " ---"
+                DELIMITED BY SIZE INTO LINHA-RELATORIO
+            END-STRING.
+            WRITE LINHA-RELATORIO.
+
+       IMPRIMIR-LINHA-DETALHE.
+            IF WS-LINHAS-NA-PAGINA >= WS-MAX-LINHAS-PAGINA
+                PERFORM IMPRIMIR-CABECALHO
+            END-IF.
+
+            STRING WS-AU-HORA (WS-I) (1:2) ":"
+                WS-AU-HORA (WS-I) (3:2) ":"
+                WS-AU-HORA (WS-I) (5:2)
+                DELIMITED BY SIZE INTO WS-HORA-FORMATADA
+            END-STRING.
+
+            MOVE SPACES TO LINHA-RELATORIO.
+            STRING WS-AU-OPERADOR-ID (WS-I) "  "
+                WS-AU-NOME (WS-I) " "
+                WS-HORA-FORMATADA "  "
+                WS-AU-TIPO (WS-I) "    "
+                WS-AU-DEPARTAMENTO (WS-I)
+                DELIMITED BY SIZE INTO LINHA-RELATORIO
+            END-STRING.
+            WRITE LINHA-RELATORIO.
+            ADD 1 TO WS-LINHAS-NA-PAGINA.
+
+       IMPRIMIR-RODAPE.
+            MOVE SPACES TO LINHA-RELATORIO.
+            STRING "TOTAL DE SIGN-ONS: " WS-TOTAL-GERAL
+                DELIMITED BY SIZE INTO LINHA-RELATORIO
+            END-STRING.
+            WRITE LINHA-RELATORIO.
