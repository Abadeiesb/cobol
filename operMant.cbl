@@ -0,0 +1,255 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. operMant.
+       AUTHOR. Franc-Abade.
+
+      *> Programa de manutencao do arquivo mestre de operadores
+      *> (OPERADOR-MASTER). Permite incluir, alterar e inativar
+      *> operadores. O layout do registro vem do
+      *> mesmo copybook copybooks/OPERADOR.cpy usado pelo firstProgram
+      *> para validacao/auditoria de sign-on.
+      *>
+      *> O arquivo mestre eh mantido como LINE SEQUENTIAL ordenado
+      *> por OP-ID (o mesmo motivo do firstProgram: o runtime deste
+      *> ambiente nao tem o handler de arquivo indexado habilitado).
+      *> Por isso este programa carrega o arquivo inteiro numa tabela
+      *> em WORKING-STORAGE, aplica a manutencao e regrava o arquivo
+      *> por completo, sempre em ordem ascendente de OP-ID.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. LOCAL-PC.
+       OBJECT-COMPUTER. LOCAL-PC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPERADOR-MASTER ASSIGN TO "data/OPERMAST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-OPERADOR-MASTER.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OPERADOR-MASTER.
+           COPY OPERADOR.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FS-OPERADOR-MASTER PIC XX  VALUE "00".
+       01  WS-OPCAO             PIC 9    VALUE ZERO.
+       01  WS-ID-PROCURADO      PIC X(8) VALUE SPACES.
+       01  WS-ENCONTRADO        PIC X    VALUE "N".
+       01  WS-CONTINUAR         PIC X    VALUE "S".
+
+       01  WS-TABELA-OPERADORES.
+           05  WS-QTDE-OPERADORES  PIC 9(4) VALUE ZERO.
+           05  WS-OPERADOR-ITEM OCCURS 1 TO 500 TIMES
+                   DEPENDING ON WS-QTDE-OPERADORES
+                   ASCENDING KEY IS WS-OP-ID
+                   INDEXED BY WS-OP-IDX.
+               10  WS-OP-ID            PIC X(8).
+               10  WS-OP-NOME          PIC X(30).
+               10  WS-OP-DEPARTAMENTO  PIC X(10).
+               10  WS-OP-TURNO         PIC X(2).
+               10  WS-OP-STATUS        PIC X(1).
+               10  WS-OP-DATA-EFETIVA  PIC 9(8).
+               10  WS-OP-DATA-EXPIRACAO PIC 9(8).
+
+       01  WS-I                 PIC 9(4) VALUE ZERO.
+       01  WS-J                 PIC 9(4) VALUE ZERO.
+
+       01  WS-OPERADOR-TEMP.
+           05  WS-OP-ID-TEMP            PIC X(8).
+           05  WS-OP-NOME-TEMP          PIC X(30).
+           05  WS-OP-DEPARTAMENTO-TEMP  PIC X(10).
+           05  WS-OP-TURNO-TEMP         PIC X(2).
+           05  WS-OP-STATUS-TEMP        PIC X(1).
+           05  WS-OP-DATA-EFETIVA-TEMP  PIC 9(8).
+           05  WS-OP-DATA-EXPIRACAO-TEMP PIC 9(8).
+
+       PROCEDURE DIVISION.
+       PRINCIPAL-PARAGRAFO.
+            DISPLAY "=".
+            DISPLAY "   Manutencao do Cadastro de Operadores".
+            DISPLAY "=".
+
+            PERFORM CARREGAR-TABELA-OPERADORES.
+
+            PERFORM UNTIL WS-CONTINUAR = "N"
+                PERFORM EXIBIR-MENU
+            END-PERFORM.
+
+            STOP RUN.
+
+       EXIBIR-MENU.
+            DISPLAY " ".
+            DISPLAY "1 - Incluir operador".
+            DISPLAY "2 - Alterar operador".
+            DISPLAY "3 - Inativar operador".
+            DISPLAY "4 - Listar operadores".
+            DISPLAY "0 - Gravar e sair".
+            DISPLAY "Opcao: ".
+            ACCEPT WS-OPCAO.
+
+            EVALUATE WS-OPCAO
+                WHEN 1 PERFORM INCLUIR-OPERADOR
+                WHEN 2 PERFORM ALTERAR-OPERADOR
+                WHEN 3 PERFORM INATIVAR-OPERADOR
+                WHEN 4 PERFORM LISTAR-OPERADORES
+                WHEN 0
+                    PERFORM GRAVAR-TABELA-OPERADORES
+                    MOVE "N" TO WS-CONTINUAR
+                WHEN OTHER
+                    DISPLAY "Opcao invalida."
+            END-EVALUATE.
+
+       CARREGAR-TABELA-OPERADORES.
+            MOVE ZERO TO WS-QTDE-OPERADORES.
+            OPEN INPUT OPERADOR-MASTER.
+            IF WS-FS-OPERADOR-MASTER = "00"
+                PERFORM UNTIL WS-FS-OPERADOR-MASTER = "10"
+                    READ OPERADOR-MASTER
+                        AT END
+                            MOVE "10" TO WS-FS-OPERADOR-MASTER
+                        NOT AT END
+                            ADD 1 TO WS-QTDE-OPERADORES
+                            MOVE OP-ID
+                                TO WS-OP-ID (WS-QTDE-OPERADORES)
+                            MOVE OP-NOME
+                                TO WS-OP-NOME (WS-QTDE-OPERADORES)
+                            MOVE OP-DEPARTAMENTO TO
+                                WS-OP-DEPARTAMENTO
+                                    (WS-QTDE-OPERADORES)
+                            MOVE OP-TURNO TO
+                                WS-OP-TURNO (WS-QTDE-OPERADORES)
+                            MOVE OP-STATUS TO
+                                WS-OP-STATUS (WS-QTDE-OPERADORES)
+                            MOVE OP-DATA-EFETIVA TO
+                                WS-OP-DATA-EFETIVA
+                                    (WS-QTDE-OPERADORES)
+                            MOVE OP-DATA-EXPIRACAO TO
+                                WS-OP-DATA-EXPIRACAO
+                                    (WS-QTDE-OPERADORES)
+                    END-READ
+                END-PERFORM
+                CLOSE OPERADOR-MASTER
+            ELSE
+                DISPLAY "AVISO: nao foi possivel abrir "
+                    "OPERMAST.DAT (status " WS-FS-OPERADOR-MASTER
+                    ")."
+            END-IF.
+            DISPLAY WS-QTDE-OPERADORES " operador(es) carregado(s).".
+
+       GRAVAR-TABELA-OPERADORES.
+            OPEN OUTPUT OPERADOR-MASTER.
+            PERFORM VARYING WS-I FROM 1 BY 1
+                    UNTIL WS-I > WS-QTDE-OPERADORES
+                MOVE WS-OP-ID (WS-I) TO OP-ID
+                MOVE WS-OP-NOME (WS-I) TO OP-NOME
+                MOVE WS-OP-DEPARTAMENTO (WS-I) TO OP-DEPARTAMENTO
+                MOVE WS-OP-TURNO (WS-I) TO OP-TURNO
+                MOVE WS-OP-STATUS (WS-I) TO OP-STATUS
+                MOVE WS-OP-DATA-EFETIVA (WS-I) TO OP-DATA-EFETIVA
+                MOVE WS-OP-DATA-EXPIRACAO (WS-I) TO OP-DATA-EXPIRACAO
+                WRITE OPERADOR-REGISTRO
+            END-PERFORM.
+            CLOSE OPERADOR-MASTER.
+            DISPLAY "Arquivo mestre de operadores atualizado.".
+
+       LOCALIZAR-OPERADOR.
+            MOVE "N" TO WS-ENCONTRADO.
+            SET WS-OP-IDX TO 1.
+            SEARCH ALL WS-OPERADOR-ITEM
+                WHEN WS-OP-ID (WS-OP-IDX) = WS-ID-PROCURADO
+                    MOVE "S" TO WS-ENCONTRADO
+            END-SEARCH.
+
+       INCLUIR-OPERADOR.
+            DISPLAY "ID do novo operador: ".
+            ACCEPT WS-ID-PROCURADO.
+
+            PERFORM LOCALIZAR-OPERADOR.
+            IF WS-ENCONTRADO = "S"
+                DISPLAY "Operador ja cadastrado."
+            ELSE
+                IF WS-QTDE-OPERADORES >= 500
+                    DISPLAY "Tabela de operadores cheia."
+                ELSE
+                    ADD 1 TO WS-QTDE-OPERADORES
+                    MOVE WS-ID-PROCURADO
+                        TO WS-OP-ID (WS-QTDE-OPERADORES)
+                    DISPLAY "Nome completo: "
+                    ACCEPT WS-OP-NOME (WS-QTDE-OPERADORES)
+                    DISPLAY "Departamento: "
+                    ACCEPT WS-OP-DEPARTAMENTO (WS-QTDE-OPERADORES)
+                    DISPLAY "Turno: "
+                    ACCEPT WS-OP-TURNO (WS-QTDE-OPERADORES)
+                    MOVE "A" TO WS-OP-STATUS (WS-QTDE-OPERADORES)
+                    DISPLAY "Data efetiva (AAAAMMDD): "
+                    ACCEPT WS-OP-DATA-EFETIVA (WS-QTDE-OPERADORES)
+                    DISPLAY "Data de expiracao (AAAAMMDD): "
+                    ACCEPT WS-OP-DATA-EXPIRACAO (WS-QTDE-OPERADORES)
+                    PERFORM ORDENAR-TABELA-OPERADORES
+                    DISPLAY "Operador incluido."
+                END-IF
+            END-IF.
+
+       ALTERAR-OPERADOR.
+            DISPLAY "ID do operador a alterar: ".
+            ACCEPT WS-ID-PROCURADO.
+
+            PERFORM LOCALIZAR-OPERADOR.
+            IF WS-ENCONTRADO = "N"
+                DISPLAY "Operador nao encontrado."
+            ELSE
+                DISPLAY "Nome completo: "
+                ACCEPT WS-OP-NOME (WS-OP-IDX)
+                DISPLAY "Departamento: "
+                ACCEPT WS-OP-DEPARTAMENTO (WS-OP-IDX)
+                DISPLAY "Turno: "
+                ACCEPT WS-OP-TURNO (WS-OP-IDX)
+                DISPLAY "Status (A/I): "
+                ACCEPT WS-OP-STATUS (WS-OP-IDX)
+                DISPLAY "Data efetiva (AAAAMMDD): "
+                ACCEPT WS-OP-DATA-EFETIVA (WS-OP-IDX)
+                DISPLAY "Data de expiracao (AAAAMMDD): "
+                ACCEPT WS-OP-DATA-EXPIRACAO (WS-OP-IDX)
+                DISPLAY "Operador alterado."
+            END-IF.
+
+       INATIVAR-OPERADOR.
+            DISPLAY "ID do operador a inativar: ".
+            ACCEPT WS-ID-PROCURADO.
+
+            PERFORM LOCALIZAR-OPERADOR.
+            IF WS-ENCONTRADO = "N"
+                DISPLAY "Operador nao encontrado."
+            ELSE
+                MOVE "I" TO WS-OP-STATUS (WS-OP-IDX)
+                DISPLAY "Operador inativado."
+            END-IF.
+
+       LISTAR-OPERADORES.
+            PERFORM VARYING WS-I FROM 1 BY 1
+                    UNTIL WS-I > WS-QTDE-OPERADORES
+                DISPLAY WS-OP-ID (WS-I) " " WS-OP-NOME (WS-I)
+                    " " WS-OP-DEPARTAMENTO (WS-I)
+                    " " WS-OP-TURNO (WS-I)
+                    " " WS-OP-STATUS (WS-I)
+            END-PERFORM.
+
+       ORDENAR-TABELA-OPERADORES.
+      *> Tabela pequena (ate 500 itens) -- insertion sort simples eh
+      *> suficiente para manter a ordem ascendente de OP-ID exigida
+      *> pelo SEARCH ALL usado aqui e no firstProgram.
+            PERFORM VARYING WS-I FROM 2 BY 1
+                    UNTIL WS-I > WS-QTDE-OPERADORES
+                MOVE WS-I TO WS-J
+                PERFORM UNTIL WS-J <= 1
+                    OR WS-OP-ID (WS-J - 1) <= WS-OP-ID (WS-J)
+                    PERFORM TROCAR-OPERADORES
+                    SUBTRACT 1 FROM WS-J
+                END-PERFORM
+            END-PERFORM.
+
+       TROCAR-OPERADORES.
+            MOVE WS-OPERADOR-ITEM (WS-J) TO WS-OPERADOR-TEMP.
+            MOVE WS-OPERADOR-ITEM (WS-J - 1) TO WS-OPERADOR-ITEM (WS-J).
+            MOVE WS-OPERADOR-TEMP TO WS-OPERADOR-ITEM (WS-J - 1).
