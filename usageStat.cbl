@@ -0,0 +1,327 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. usageStat.
+       AUTHOR. Franc-Abade.
+
+      *> Resumo Semanal de Utilizacao do Sistema.
+      *> Le o AUDIT-LOG acumulado na semana, cruza com o
+      *> OPERADOR-MASTER e tabula a quantidade de sign-ons por
+      *> operador, por departamento e por turno.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. LOCAL-PC.
+       OBJECT-COMPUTER. LOCAL-PC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPERADOR-MASTER ASSIGN TO "data/OPERMAST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-OPERADOR-MASTER.
+
+           SELECT AUDIT-LOG ASSIGN TO "data/AUDITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-AUDIT-LOG.
+
+           SELECT REPORT-FILE ASSIGN TO "data/USAGESTATS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-REPORT-FILE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OPERADOR-MASTER.
+           COPY OPERADOR.
+
+       FD  AUDIT-LOG.
+           COPY AUDITLOG.
+
+       FD  REPORT-FILE.
+       01  LINHA-RELATORIO          PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FS-OPERADOR-MASTER PIC XX  VALUE "00".
+       01  WS-FS-AUDIT-LOG      PIC XX   VALUE "00".
+       01  WS-FS-REPORT-FILE    PIC XX   VALUE "00".
+       01  WS-DATA-HORA-ATUAL   PIC X(21) VALUE SPACES.
+
+       01  WS-TABELA-OPERADORES.
+           05  WS-QTDE-OPERADORES  PIC 9(4) VALUE ZERO.
+           05  WS-OPERADOR-ITEM OCCURS 1 TO 500 TIMES
+                   DEPENDING ON WS-QTDE-OPERADORES
+                   ASCENDING KEY IS WS-OP-ID
+                   INDEXED BY WS-OP-IDX.
+               10  WS-OP-ID            PIC X(8).
+               10  WS-OP-NOME          PIC X(30).
+               10  WS-OP-DEPARTAMENTO  PIC X(10).
+               10  WS-OP-TURNO         PIC X(2).
+               10  WS-OP-STATUS        PIC X(1).
+               10  WS-OP-DATA-EFETIVA  PIC 9(8).
+               10  WS-OP-DATA-EXPIRACAO PIC 9(8).
+               10  WS-OP-CONTAGEM      PIC 9(6).
+
+       01  WS-TABELA-DEPARTAMENTOS.
+           05  WS-QTDE-DEPARTAMENTOS PIC 9(3) VALUE ZERO.
+           05  WS-DEPARTAMENTO-ITEM OCCURS 1 TO 100 TIMES
+                   DEPENDING ON WS-QTDE-DEPARTAMENTOS
+                   INDEXED BY WS-DP-IDX.
+               10  WS-DP-NOME          PIC X(10).
+               10  WS-DP-CONTAGEM      PIC 9(6).
+
+       01  WS-TABELA-TURNOS.
+           05  WS-QTDE-TURNOS      PIC 9(3) VALUE ZERO.
+           05  WS-TURNO-ITEM OCCURS 1 TO 100 TIMES
+                   DEPENDING ON WS-QTDE-TURNOS
+                   INDEXED BY WS-TU-IDX.
+               10  WS-TU-NOME          PIC X(2).
+               10  WS-TU-CONTAGEM      PIC 9(6).
+
+       01  WS-OPERADOR-ID-AUDITORIA PIC X(8) VALUE SPACES.
+       01  WS-ENCONTRADO         PIC X     VALUE "N".
+       01  WS-I                  PIC 9(4)  VALUE ZERO.
+       01  WS-TOTAL-GERAL        PIC 9(6)  VALUE ZERO.
+
+      *> Semana do resumo: "semanal" significa que so
+      *> entram na contagem os sign-ons entre WS-DATA-INICIO-SEMANA e
+      *> WS-DATA-FIM-SEMANA (7 dias). O inicio vem via PARM da linha
+      *> de comando (AAAAMMDD); sem PARM, usa os 7 dias terminando
+      *> hoje. O fim e calculado com FUNCTION INTEGER-OF-DATE/
+      *> DATE-OF-INTEGER para virar mes/ano corretamente.
+       01  WS-PARAMETRO-DATA     PIC X(8)  VALUE SPACES.
+       01  WS-DATA-INICIO-SEMANA PIC 9(8)  VALUE ZERO.
+       01  WS-DATA-FIM-SEMANA    PIC 9(8)  VALUE ZERO.
+       01  WS-INTEGER-DATA       PIC 9(7)  VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       PRINCIPAL-PARAGRAFO.
+            PERFORM DEFINIR-SEMANA-RELATORIO.
+            PERFORM CARREGAR-TABELA-OPERADORES.
+            PERFORM CONTAR-SIGNONS-POR-OPERADOR.
+            PERFORM ACUMULAR-DEPARTAMENTO-E-TURNO.
+
+            OPEN OUTPUT REPORT-FILE.
+            PERFORM IMPRIMIR-CABECALHO.
+            PERFORM IMPRIMIR-POR-OPERADOR.
+            PERFORM IMPRIMIR-POR-DEPARTAMENTO.
+            PERFORM IMPRIMIR-POR-TURNO.
+            PERFORM IMPRIMIR-TOTAL-GERAL.
+            CLOSE REPORT-FILE.
+
+            DISPLAY "Resumo de utilizacao gravado em "
+                "data/USAGESTATS.DAT. Total de sign-ons: "
+                WS-TOTAL-GERAL.
+            STOP RUN.
+
+       DEFINIR-SEMANA-RELATORIO.
+            ACCEPT WS-PARAMETRO-DATA FROM COMMAND-LINE.
+            IF WS-PARAMETRO-DATA = SPACES
+                    OR WS-PARAMETRO-DATA NOT NUMERIC
+                MOVE FUNCTION CURRENT-DATE (1:8)
+                    TO WS-DATA-FIM-SEMANA
+                MOVE FUNCTION INTEGER-OF-DATE (WS-DATA-FIM-SEMANA)
+                    TO WS-INTEGER-DATA
+                SUBTRACT 6 FROM WS-INTEGER-DATA
+                MOVE FUNCTION DATE-OF-INTEGER (WS-INTEGER-DATA)
+                    TO WS-DATA-INICIO-SEMANA
+            ELSE
+                MOVE WS-PARAMETRO-DATA TO WS-DATA-INICIO-SEMANA
+                MOVE FUNCTION INTEGER-OF-DATE (WS-DATA-INICIO-SEMANA)
+                    TO WS-INTEGER-DATA
+                ADD 6 TO WS-INTEGER-DATA
+                MOVE FUNCTION DATE-OF-INTEGER (WS-INTEGER-DATA)
+                    TO WS-DATA-FIM-SEMANA
+            END-IF.
+
+       CARREGAR-TABELA-OPERADORES.
+            MOVE ZERO TO WS-QTDE-OPERADORES.
+            OPEN INPUT OPERADOR-MASTER.
+            IF WS-FS-OPERADOR-MASTER = "00"
+                PERFORM UNTIL WS-FS-OPERADOR-MASTER = "10"
+                    READ OPERADOR-MASTER
+                        AT END
+                            MOVE "10" TO WS-FS-OPERADOR-MASTER
+                        NOT AT END
+                            ADD 1 TO WS-QTDE-OPERADORES
+                            MOVE OP-ID
+                                TO WS-OP-ID (WS-QTDE-OPERADORES)
+                            MOVE OP-NOME
+                                TO WS-OP-NOME (WS-QTDE-OPERADORES)
+                            MOVE OP-DEPARTAMENTO TO
+                                WS-OP-DEPARTAMENTO
+                                    (WS-QTDE-OPERADORES)
+                            MOVE OP-TURNO TO
+                                WS-OP-TURNO (WS-QTDE-OPERADORES)
+                            MOVE OP-STATUS TO
+                                WS-OP-STATUS (WS-QTDE-OPERADORES)
+                            MOVE OP-DATA-EFETIVA TO
+                                WS-OP-DATA-EFETIVA
+                                    (WS-QTDE-OPERADORES)
+                            MOVE OP-DATA-EXPIRACAO TO
+                                WS-OP-DATA-EXPIRACAO
+                                    (WS-QTDE-OPERADORES)
+                            MOVE ZERO TO
+                                WS-OP-CONTAGEM (WS-QTDE-OPERADORES)
+                    END-READ
+                END-PERFORM
+                CLOSE OPERADOR-MASTER
+            ELSE
+                DISPLAY "AVISO: nao foi possivel abrir "
+                    "OPERMAST.DAT (status " WS-FS-OPERADOR-MASTER
+                    ")."
+            END-IF.
+
+       CONTAR-SIGNONS-POR-OPERADOR.
+            MOVE ZERO TO WS-TOTAL-GERAL.
+            OPEN INPUT AUDIT-LOG.
+            IF WS-FS-AUDIT-LOG = "00"
+                PERFORM UNTIL WS-FS-AUDIT-LOG = "10"
+                    READ AUDIT-LOG
+                        AT END
+                            MOVE "10" TO WS-FS-AUDIT-LOG
+                        NOT AT END
+                            IF AL-DATA >= WS-DATA-INICIO-SEMANA
+                                    AND AL-DATA <= WS-DATA-FIM-SEMANA
+                                    AND AL-TIPO-TRANSACAO = "S"
+                                MOVE AL-OPERADOR-ID
+                                    TO WS-OPERADOR-ID-AUDITORIA
+                                ADD 1 TO WS-TOTAL-GERAL
+                                SET WS-OP-IDX TO 1
+                                SEARCH ALL WS-OPERADOR-ITEM
+                                    WHEN WS-OP-ID (WS-OP-IDX)
+                                            = WS-OPERADOR-ID-AUDITORIA
+                                        ADD 1 TO
+                                            WS-OP-CONTAGEM (WS-OP-IDX)
+                                END-SEARCH
+                            END-IF
+                    END-READ
+                END-PERFORM
+                CLOSE AUDIT-LOG
+            ELSE
+                DISPLAY "AVISO: nao foi possivel abrir AUDITLOG.DAT "
+                    "(status " WS-FS-AUDIT-LOG "). Nenhum sign-on "
+                    "encontrado no periodo informado."
+            END-IF.
+
+       ACUMULAR-DEPARTAMENTO-E-TURNO.
+            MOVE ZERO TO WS-QTDE-DEPARTAMENTOS.
+            MOVE ZERO TO WS-QTDE-TURNOS.
+
+            PERFORM VARYING WS-I FROM 1 BY 1
+                    UNTIL WS-I > WS-QTDE-OPERADORES
+                IF WS-OP-CONTAGEM (WS-I) > 0
+                    PERFORM ACUMULAR-DEPARTAMENTO
+                    PERFORM ACUMULAR-TURNO
+                END-IF
+            END-PERFORM.
+
+       ACUMULAR-DEPARTAMENTO.
+            MOVE "N" TO WS-ENCONTRADO.
+            PERFORM VARYING WS-DP-IDX FROM 1 BY 1
+                    UNTIL WS-DP-IDX > WS-QTDE-DEPARTAMENTOS
+                IF WS-DP-NOME (WS-DP-IDX) = WS-OP-DEPARTAMENTO (WS-I)
+                    ADD WS-OP-CONTAGEM (WS-I)
+                        TO WS-DP-CONTAGEM (WS-DP-IDX)
+                    MOVE "S" TO WS-ENCONTRADO
+                END-IF
+            END-PERFORM.
+            IF WS-ENCONTRADO = "N"
+                ADD 1 TO WS-QTDE-DEPARTAMENTOS
+                MOVE WS-OP-DEPARTAMENTO (WS-I)
+                    TO WS-DP-NOME (WS-QTDE-DEPARTAMENTOS)
+                MOVE WS-OP-CONTAGEM (WS-I)
+                    TO WS-DP-CONTAGEM (WS-QTDE-DEPARTAMENTOS)
+            END-IF.
+
+       ACUMULAR-TURNO.
+            MOVE "N" TO WS-ENCONTRADO.
+            PERFORM VARYING WS-TU-IDX FROM 1 BY 1
+                    UNTIL WS-TU-IDX > WS-QTDE-TURNOS
+                IF WS-TU-NOME (WS-TU-IDX) = WS-OP-TURNO (WS-I)
+                    ADD WS-OP-CONTAGEM (WS-I)
+                        TO WS-TU-CONTAGEM (WS-TU-IDX)
+                    MOVE "S" TO WS-ENCONTRADO
+                END-IF
+            END-PERFORM.
+            IF WS-ENCONTRADO = "N"
+                ADD 1 TO WS-QTDE-TURNOS
+                MOVE WS-OP-TURNO (WS-I) TO WS-TU-NOME (WS-QTDE-TURNOS)
+                MOVE WS-OP-CONTAGEM (WS-I)
+                    TO WS-TU-CONTAGEM (WS-QTDE-TURNOS)
+            END-IF.
+
+       IMPRIMIR-CABECALHO.
+            MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA-ATUAL.
+            MOVE SPACES TO LINHA-RELATORIO.
+            STRING "RESUMO SEMANAL DE UTILIZACAO DO SISTEMA  "
+                "Gerado em: " WS-DATA-HORA-ATUAL (1:8)
+                DELIMITED BY SIZE INTO LINHA-RELATORIO
+            END-STRING.
+            WRITE LINHA-RELATORIO.
+
+            MOVE SPACES TO LINHA-RELATORIO.
+            STRING "Semana: " WS-DATA-INICIO-SEMANA
+                " a " WS-DATA-FIM-SEMANA
+                DELIMITED BY SIZE INTO LINHA-RELATORIO
+            END-STRING.
+            WRITE LINHA-RELATORIO.
+
+       IMPRIMIR-POR-OPERADOR.
+            MOVE SPACES TO LINHA-RELATORIO.
+            STRING "--- Sign-ons por operador ---"
+                DELIMITED BY SIZE INTO LINHA-RELATORIO
+            END-STRING.
+            WRITE LINHA-RELATORIO.
+
+            PERFORM VARYING WS-I FROM 1 BY 1
+                    UNTIL WS-I > WS-QTDE-OPERADORES
+                IF WS-OP-CONTAGEM (WS-I) > 0
+                    MOVE SPACES TO LINHA-RELATORIO
+                    STRING WS-OP-ID (WS-I) "  " WS-OP-NOME (WS-I)
+                        " " WS-OP-DEPARTAMENTO (WS-I)
+                        " " WS-OP-TURNO (WS-I)
+                        "  Sign-ons: " WS-OP-CONTAGEM (WS-I)
+                        DELIMITED BY SIZE INTO LINHA-RELATORIO
+                    END-STRING
+                    WRITE LINHA-RELATORIO
+                END-IF
+            END-PERFORM.
+
+       IMPRIMIR-POR-DEPARTAMENTO.
+            MOVE SPACES TO LINHA-RELATORIO.
+            STRING "--- Sign-ons por departamento ---"
+                DELIMITED BY SIZE INTO LINHA-RELATORIO
+            END-STRING.
+            WRITE LINHA-RELATORIO.
+
+            PERFORM VARYING WS-DP-IDX FROM 1 BY 1
+                    UNTIL WS-DP-IDX > WS-QTDE-DEPARTAMENTOS
+                MOVE SPACES TO LINHA-RELATORIO
+                STRING WS-DP-NOME (WS-DP-IDX)
+                    "  Sign-ons: " WS-DP-CONTAGEM (WS-DP-IDX)
+                    DELIMITED BY SIZE INTO LINHA-RELATORIO
+                END-STRING
+                WRITE LINHA-RELATORIO
+            END-PERFORM.
+
+       IMPRIMIR-POR-TURNO.
+            MOVE SPACES TO LINHA-RELATORIO.
+            STRING "--- Sign-ons por turno ---"
+                DELIMITED BY SIZE INTO LINHA-RELATORIO
+            END-STRING.
+            WRITE LINHA-RELATORIO.
+
+            PERFORM VARYING WS-TU-IDX FROM 1 BY 1
+                    UNTIL WS-TU-IDX > WS-QTDE-TURNOS
+                MOVE SPACES TO LINHA-RELATORIO
+                STRING WS-TU-NOME (WS-TU-IDX)
+                    "  Sign-ons: " WS-TU-CONTAGEM (WS-TU-IDX)
+                    DELIMITED BY SIZE INTO LINHA-RELATORIO
+                END-STRING
+                WRITE LINHA-RELATORIO
+            END-PERFORM.
+
+       IMPRIMIR-TOTAL-GERAL.
+            MOVE SPACES TO LINHA-RELATORIO.
+            STRING "TOTAL GERAL DE SIGN-ONS NA SEMANA: "
+                WS-TOTAL-GERAL
+                DELIMITED BY SIZE INTO LINHA-RELATORIO
+            END-STRING.
+            WRITE LINHA-RELATORIO.
