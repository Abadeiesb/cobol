@@ -0,0 +1,10 @@
+      *>-----------------------------------------------------------
+      *> AUDITLOG.cpy
+      *> Layout do registro de trilha de auditoria de sign-on.
+      *> Um registro eh gravado no AUDIT-LOG a cada sign-on aceito.
+      *>-----------------------------------------------------------
+       01  AUDIT-LOG-REGISTRO.
+           05  AL-OPERADOR-ID          PIC X(8).
+           05  AL-DATA                 PIC 9(8).
+           05  AL-HORA                 PIC 9(6).
+           05  AL-TIPO-TRANSACAO       PIC X(1).
