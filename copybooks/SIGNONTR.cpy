@@ -0,0 +1,10 @@
+      *>-----------------------------------------------------------
+      *> SIGNONTR.cpy
+      *> Layout do registro de transacao de sign-on/sign-off usado
+      *> pelo job batch que processa o arquivo SIGNON-TRANS.
+      *>-----------------------------------------------------------
+       01  SIGNON-TRANS-REGISTRO.
+           05  ST-OPERADOR-ID          PIC X(8).
+           05  ST-TIPO-TRANSACAO       PIC X(1).
+               88  ST-TIPO-SIGNON          VALUE "S".
+               88  ST-TIPO-SIGNOFF         VALUE "O".
