@@ -0,0 +1,9 @@
+      *>-----------------------------------------------------------
+      *> CHECKPT.cpy
+      *> Layout do registro de checkpoint do job batch de sign-on.
+      *> Gravado a cada WS-INTERVALO-CHECKPOINT registros lidos de
+      *> SIGNON-TRANS, para permitir restart sem reprocessar o
+      *> arquivo inteiro.
+      *>-----------------------------------------------------------
+       01  CHECKPOINT-REGISTRO.
+           05  CK-ULTIMO-REGISTRO      PIC 9(8).
