@@ -0,0 +1,14 @@
+      *>-----------------------------------------------------------
+      *> MSGTAB.cpy
+      *> Layout do registro da tabela de mensagens configuraveis
+      *> (MESSAGE-TABLE). Cada registro amarra um codigo de
+      *> mensagem a um codigo de site/turno e ao texto a exibir,
+      *> para que a saudacao (e outras mensagens futuras) possa ser
+      *> mantida pela operacao sem recompilar o programa.
+      *> MC-CODIGO-LOCAL = "**" eh o registro default, usado quando
+      *> nao existe entrada especifica para o site/turno do operador.
+      *>-----------------------------------------------------------
+       01  MENSAGEM-REGISTRO.
+           05  MC-CODIGO-MENSAGEM      PIC X(4).
+           05  MC-CODIGO-LOCAL         PIC X(2).
+           05  MC-TEXTO                PIC X(30).
