@@ -0,0 +1,17 @@
+      *>-----------------------------------------------------------
+      *> REJECTS.cpy
+      *> Layout do registro de rejeicao de sign-on.
+      *> Gravado para toda tentativa de sign-on que nao passa na
+      *> validacao de formato do ID (em branco, com caracteres fora
+      *> do permitido ou maior que o ID de 8 posicoes), que nao
+      *> corresponde a um operador cadastrado no OPERADOR-MASTER, ou
+      *> que corresponde a um operador inativo/fora de vigencia.
+      *> RJ-ID-DIGITADO fica com 30 posicoes para
+      *> registrar o texto digitado por completo, nao so o ID de 8
+      *> posicoes usado na busca.
+      *>-----------------------------------------------------------
+       01  REJECT-REGISTRO.
+           05  RJ-ID-DIGITADO          PIC X(30).
+           05  RJ-DATA                 PIC 9(8).
+           05  RJ-HORA                 PIC 9(6).
+           05  RJ-MOTIVO               PIC X(25).
