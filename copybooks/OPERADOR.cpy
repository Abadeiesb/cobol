@@ -0,0 +1,17 @@
+      *>-----------------------------------------------------------
+      *> OPERADOR.cpy
+      *> Layout do registro mestre de operadores (OPERATOR-RECORD).
+      *> Usado pelo arquivo mestre indexado OPERADOR-MASTER e por
+      *> qualquer programa que precise validar ou consultar um
+      *> operador cadastrado no sistema.
+      *>-----------------------------------------------------------
+       01  OPERADOR-REGISTRO.
+           05  OP-ID                   PIC X(8).
+           05  OP-NOME                 PIC X(30).
+           05  OP-DEPARTAMENTO         PIC X(10).
+           05  OP-TURNO                PIC X(2).
+           05  OP-STATUS               PIC X(1).
+               88  OP-STATUS-ATIVO         VALUE "A".
+               88  OP-STATUS-INATIVO       VALUE "I".
+           05  OP-DATA-EFETIVA         PIC 9(8).
+           05  OP-DATA-EXPIRACAO       PIC 9(8).
