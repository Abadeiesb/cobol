@@ -0,0 +1,11 @@
+      *>-----------------------------------------------------------
+      *> EXTRACT.cpy
+      *> Layout do registro de extracao de sign-on para o RH e para
+      *> o monitoramento de operacoes. Registro de
+      *> tamanho fixo, gravado junto com o AUDIT-LOG a cada sign-on.
+      *>-----------------------------------------------------------
+       01  EXTRACT-REGISTRO.
+           05  EX-OPERADOR-ID          PIC X(8).
+           05  EX-DATA                 PIC 9(8).
+           05  EX-HORA                 PIC 9(6).
+           05  EX-CODIGO-SITE          PIC X(4).
